@@ -0,0 +1,238 @@
+000100*----------------------------------------------------------------
+000110* ARRYRPT  -  SUMMARY-STATISTICS REPORT AGAINST LOOOPY'S ARRAYOUT
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID. ARRYRPT.
+000140 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000150 INSTALLATION. LOOOPS-DEVELOPMENT.
+000160 DATE-WRITTEN. 2026-08-09.
+000170 DATE-COMPILED.
+000180*----------------------------------------------------------------
+000190* REMARKS.
+000200*     READS THE ARRAYOUT FILE PRODUCED BY LOOOPY AND PRODUCES ONE
+000210*     SUMMARY LINE PER RUN (PER HEADER/DETAIL GROUP) SHOWING THE
+000220*     MINIMUM, MAXIMUM, AVERAGE, AND COUNT OF THE ELEMENT VALUES,
+000230*     PLUS THE INDEX THAT THE RANDOM DRAW SELECTED FOR THAT RUN.
+000240*
+000250* MODIFICATION HISTORY.
+000260*     DATE       INIT  DESCRIPTION
+000270*     ---------- ----  ------------------------------------------
+000280*     2026-08-09  RJT  ORIGINAL VERSION.
+000285*     2026-08-09  RJT  CHECK ARRAYOUT-FILE/SUMMARY-FILE OPEN
+000286*                      STATUS - A MISSING ARRAYOUT USED TO HANG
+000287*                      THE STEP INSTEAD OF FAILING IT CLEANLY.
+000290*----------------------------------------------------------------
+000300 
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT ARRAYOUT-FILE ASSIGN TO ARRAYOUT
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS RPT-ARRAYOUT-STATUS.
+000370     SELECT SUMMARY-FILE  ASSIGN TO ARRYRPT
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS RPT-SUMMARY-STATUS.
+000400 
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  ARRAYOUT-FILE.
+000440     COPY ARROUTC.
+000450 
+000460*----------------------------------------------------------------
+000470* SUMMARY-FILE CARRIES THREE ALTERNATE RECORD VIEWS OVER THE SAME
+000480* BUFFER - A HEADING LINE, A COLUMN-HEADING LINE, AND THE EDITED
+000490* DETAIL LINE WRITTEN ONCE PER RUN FOUND ON ARRAYOUT.
+000500*----------------------------------------------------------------
+000510 FD  SUMMARY-FILE.
+000520 01  SUMMARY-HEADING-RECORD     PIC X(80).
+000530 01  SUMMARY-COLUMN-RECORD      PIC X(80).
+000540 01  SUMMARY-DETAIL-RECORD.
+000550     05  SUM-INPUT-NUMBER            PIC ZZZZ9.
+000560     05  SUM-FILLER-1                PIC X(02).
+000570     05  SUM-SEED                    PIC ZZZZZZZZ9.
+000580     05  SUM-FILLER-2                PIC X(02).
+000590     05  SUM-RANDOM-NUMBER           PIC ZZZZ9.
+000600     05  SUM-FILLER-3                PIC X(02).
+000610     05  SUM-SELECTED-INDEX          PIC ZZZZ9.
+000620     05  SUM-FILLER-4                PIC X(02).
+000630     05  SUM-COUNT                   PIC ZZZZ9.
+000640     05  SUM-FILLER-5                PIC X(02).
+000650     05  SUM-MINIMUM                 PIC -(10)9.
+000660     05  SUM-FILLER-6                PIC X(02).
+000670     05  SUM-MAXIMUM                 PIC -(10)9.
+000680     05  SUM-FILLER-7                PIC X(02).
+000690     05  SUM-AVERAGE                 PIC -(10)9.
+000700 
+000710 WORKING-STORAGE SECTION.
+000720*----------------------------------------------------------------
+000730* FILE STATUS AND CONTROL SWITCHES
+000740*----------------------------------------------------------------
+000750 01  RPT-ARRAYOUT-STATUS          PIC X(02) VALUE '00'.
+000760 01  RPT-SUMMARY-STATUS           PIC X(02) VALUE '00'.
+000770 01  RPT-EOF-SW                   PIC X(01) VALUE 'N'.
+000780     88  RPT-EOF-ARRAYOUT                    VALUE 'Y'.
+000790 01  RPT-GROUP-ACTIVE-SW          PIC X(01) VALUE 'N'.
+000800     88  RPT-GROUP-ACTIVE                    VALUE 'Y'.
+000810     88  RPT-GROUP-INACTIVE                  VALUE 'N'.
+000820 01  RPT-FIRST-DETAIL-SW          PIC X(01) VALUE 'Y'.
+000830     88  RPT-FIRST-DETAIL                    VALUE 'Y'.
+000840     88  RPT-NOT-FIRST-DETAIL                VALUE 'N'.
+000850 
+000860*----------------------------------------------------------------
+000870* ACCUMULATORS FOR THE RUN CURRENTLY BEING SUMMARIZED
+000880*----------------------------------------------------------------
+000890 01  RPT-INPUT-NUMBER             PIC 9(05).
+000900 01  RPT-SEED                     PIC 9(09).
+000910 01  RPT-RANDOM-NUMBER            PIC 9(05).
+000920 01  RPT-SELECTED-INDEX           PIC 9(05).
+000930 01  RPT-COUNT                    PIC 9(05) COMP.
+000940 01  RPT-TOTAL                    PIC S9(15) COMP.
+000950 01  RPT-MINIMUM                  PIC S9(10) COMP.
+000960 01  RPT-MAXIMUM                  PIC S9(10) COMP.
+000970 01  RPT-AVERAGE                  PIC S9(10) COMP.
+000980 
+000990 PROCEDURE DIVISION.
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001020     PERFORM 2000-READ-ARRAYOUT THRU 2000-EXIT
+001030     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+001040         UNTIL RPT-EOF-ARRAYOUT
+001050     IF RPT-GROUP-ACTIVE
+001060         PERFORM 4000-WRITE-SUMMARY THRU 4000-EXIT
+001070     END-IF
+001080     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001090     STOP RUN.
+001100 
+001110*----------------------------------------------------------------
+001120* 1000-INITIALIZE  -  OPEN THE FILES AND WRITE THE REPORT HEADING
+001130*----------------------------------------------------------------
+001140 1000-INITIALIZE.
+001150     OPEN INPUT ARRAYOUT-FILE
+001152     IF RPT-ARRAYOUT-STATUS NOT = '00'
+001154         GO TO 9810-ABEND-FILE-OPEN
+001156     END-IF
+001160     OPEN OUTPUT SUMMARY-FILE
+001162     IF RPT-SUMMARY-STATUS NOT = '00'
+001164         GO TO 9811-ABEND-FILE-OPEN
+001166     END-IF
+001170     MOVE 'LOOOPY ARRAY OUTPUT SUMMARY REPORT'
+001180         TO SUMMARY-HEADING-RECORD
+001190     WRITE SUMMARY-HEADING-RECORD
+001200     MOVE 'INPUT-NO  SEED  RAND-NO  IDX  CNT  MIN  MAX  AVG'
+001210         TO SUMMARY-COLUMN-RECORD
+001220     WRITE SUMMARY-COLUMN-RECORD.
+001230 1000-EXIT.
+001240     EXIT.
+001250 
+001260*----------------------------------------------------------------
+001270* 2000-READ-ARRAYOUT
+001280*----------------------------------------------------------------
+001290 2000-READ-ARRAYOUT.
+001300     READ ARRAYOUT-FILE
+001310         AT END
+001320             SET RPT-EOF-ARRAYOUT TO TRUE
+001330     END-READ.
+001340 2000-EXIT.
+001350     EXIT.
+001360 
+001370*----------------------------------------------------------------
+001380* 3000-PROCESS-RECORD  -  A HEADER RECORD STARTS A NEW RUN, AND
+001390*                         CLOSES OFF THE PRIOR ONE IF ANY
+001400*----------------------------------------------------------------
+001410 3000-PROCESS-RECORD.
+001420     IF ARO-HEADER-REC
+001430         PERFORM 3100-START-GROUP THRU 3100-EXIT
+001440     ELSE
+001450         PERFORM 3200-ACCUMULATE-DETAIL THRU 3200-EXIT
+001460     END-IF
+001470     PERFORM 2000-READ-ARRAYOUT THRU 2000-EXIT.
+001480 3000-EXIT.
+001490     EXIT.
+001500 
+001510 3100-START-GROUP.
+001520     IF RPT-GROUP-ACTIVE
+001530         PERFORM 4000-WRITE-SUMMARY THRU 4000-EXIT
+001540     END-IF
+001550     MOVE ARO-INPUT-NUMBER  TO RPT-INPUT-NUMBER
+001560     MOVE ARO-SEED          TO RPT-SEED
+001570     MOVE ARO-RANDOM-NUMBER TO RPT-RANDOM-NUMBER
+001580     COMPUTE RPT-SELECTED-INDEX = ARO-RANDOM-NUMBER + 1
+001590     MOVE ZERO TO RPT-COUNT
+001600     MOVE ZERO TO RPT-TOTAL
+001610     SET RPT-FIRST-DETAIL TO TRUE
+001620     SET RPT-GROUP-ACTIVE TO TRUE.
+001630 3100-EXIT.
+001640     EXIT.
+001650 
+001660 3200-ACCUMULATE-DETAIL.
+001670     ADD 1 TO RPT-COUNT
+001680     ADD ARO-ELEMENT-VALUE TO RPT-TOTAL
+001690     IF RPT-FIRST-DETAIL
+001700         MOVE ARO-ELEMENT-VALUE TO RPT-MINIMUM
+001710         MOVE ARO-ELEMENT-VALUE TO RPT-MAXIMUM
+001720         SET RPT-NOT-FIRST-DETAIL TO TRUE
+001730     ELSE
+001740         IF ARO-ELEMENT-VALUE < RPT-MINIMUM
+001750             MOVE ARO-ELEMENT-VALUE TO RPT-MINIMUM
+001760         END-IF
+001770         IF ARO-ELEMENT-VALUE > RPT-MAXIMUM
+001780             MOVE ARO-ELEMENT-VALUE TO RPT-MAXIMUM
+001790         END-IF
+001800     END-IF.
+001810 3200-EXIT.
+001820     EXIT.
+001830 
+001840*----------------------------------------------------------------
+001850* 4000-WRITE-SUMMARY  -  ONE EDITED LINE FOR THE RUN JUST CLOSED
+001860*----------------------------------------------------------------
+001870 4000-WRITE-SUMMARY.
+001880     IF RPT-COUNT > ZERO
+001890         DIVIDE RPT-TOTAL BY RPT-COUNT GIVING RPT-AVERAGE
+001900     ELSE
+001910         MOVE ZERO TO RPT-AVERAGE
+001920     END-IF
+001930     INITIALIZE SUMMARY-DETAIL-RECORD
+001940     MOVE RPT-INPUT-NUMBER    TO SUM-INPUT-NUMBER
+001950     MOVE RPT-SEED            TO SUM-SEED
+001960     MOVE RPT-RANDOM-NUMBER   TO SUM-RANDOM-NUMBER
+001970     MOVE RPT-SELECTED-INDEX  TO SUM-SELECTED-INDEX
+001980     MOVE RPT-COUNT           TO SUM-COUNT
+001990     MOVE RPT-MINIMUM         TO SUM-MINIMUM
+002000     MOVE RPT-MAXIMUM         TO SUM-MAXIMUM
+002010     MOVE RPT-AVERAGE         TO SUM-AVERAGE
+002020     WRITE SUMMARY-DETAIL-RECORD
+002030     SET RPT-GROUP-INACTIVE TO TRUE.
+002040 4000-EXIT.
+002050     EXIT.
+002060 
+002070*----------------------------------------------------------------
+002080* 9000-TERMINATE
+002090*----------------------------------------------------------------
+002100 9000-TERMINATE.
+002110     CLOSE ARRAYOUT-FILE
+002120     CLOSE SUMMARY-FILE.
+002130 9000-EXIT.
+002140     EXIT.
+002150
+002160*----------------------------------------------------------------
+002170* 9810-ABEND-FILE-OPEN  -  ARRAYOUT-FILE COULD NOT BE OPENED -
+002180*                          FAIL THE STEP RATHER THAN HANG
+002190*                          WAITING ON A READ THAT NEVER COMES
+002200*----------------------------------------------------------------
+002210 9810-ABEND-FILE-OPEN.
+002220     DISPLAY 'ARRYRPT0001E ARRAYOUT-FILE OPEN FAILED, STATUS = '
+002230         RPT-ARRAYOUT-STATUS
+002240     MOVE 16 TO RETURN-CODE
+002250     STOP RUN.
+002260*----------------------------------------------------------------
+002270* 9811-ABEND-FILE-OPEN  -  SUMMARY-FILE COULD NOT BE OPENED -
+002280*                          FAIL THE STEP RATHER THAN ABEND
+002290*                          UNCONTROLLED ON THE FIRST WRITE
+002300*----------------------------------------------------------------
+002310 9811-ABEND-FILE-OPEN.
+002320     DISPLAY 'ARRYRPT0002E SUMMARY-FILE OPEN FAILED, STATUS = '
+002330         RPT-SUMMARY-STATUS
+002340     CLOSE ARRAYOUT-FILE
+002350     MOVE 16 TO RETURN-CODE
+002360     STOP RUN.
+002370
+002380 END PROGRAM ARRYRPT.
