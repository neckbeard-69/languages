@@ -1,50 +1,853 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. looopy.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      * Input number from command line
-       01 INPUT-NUMBER              PIC 9(05) VALUE ZERO.
-      * Random number
-       01 RANDOM-NUMBER             PIC 9(05) VALUE zero.
-      * Array of 10,000 elements
-       01 ARRAY                     OCCURS 10000 TIMES INDEXED BY IDX.
-           05 ELEMENT               PIC S9(09) COMP VALUE ZERO.
-      * Loop counters
-       01 I                         PIC 9(05) VALUE 1.
-       01 J                         PIC 9(06) VALUE 1.
-      * Temporary variables
-       01 MODULO-RESULT             PIC S9(10) COMP.
-       01 ELEMENT-RESULT            PIC S9(10) COMP.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCESS.
-      * Get the input number from the command line
-           display "Enter an input number (u):" with no advancing.
-           ACCEPT INPUT-NUMBER.
-           COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 10000
-
-      * Generate a random number between 0 and 9999
-
-      * Initialize the array to zero
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10000
-               MOVE 0 TO ELEMENT OF ARRAY (IDX)
-           END-PERFORM.
-
-      * Outer loop: 10,000 iterations
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
-      * Inner loop: 100,000 iterations
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 100
-                   
-                   COMPUTE MODULO-RESULT = FUNCTION MOD(J, INPUT-NUMBER)
-                   ADD MODULO-RESULT TO ELEMENT OF ARRAY (I)
-               END-PERFORM
-      * Add random number to the current element
-               ADD RANDOM-NUMBER TO ELEMENT OF ARRAY (I)
-           END-PERFORM.
-
-      * Retrieve and print the element at the random index
-           MOVE ELEMENT OF ARRAY (RANDOM-NUMBER + 1) TO ELEMENT-RESULT
-           DISPLAY "Element " RANDOM-NUMBER ": " ELEMENT-RESULT.
-
-       END PROGRAM looopy.
+000100*----------------------------------------------------------------
+000110* LOOOPY   -  SAMPLE WORKLOAD / TABLE-BUILD PROGRAM
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID. looopy.
+000140 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000150 INSTALLATION. LOOOPS-DEVELOPMENT.
+000160 DATE-WRITTEN. 2024-02-11.
+000170 DATE-COMPILED.
+000180*----------------------------------------------------------------
+000190* REMARKS.
+000200*     BUILDS A WORKING TABLE OF ELEMENT VALUES FROM AN INPUT
+000210*     NUMBER AND A RANDOM DRAW, THEN REPORTS THE ELEMENT AT A
+000220*     RANDOMLY SELECTED INDEX.  THE FULL TABLE IS ALSO WRITTEN
+000230*     TO A SEQUENTIAL OUTPUT FILE AND EVERY RUN IS LOGGED TO A
+000240*     PERSISTENT AUDIT FILE.
+000250*
+000260* MODIFICATION HISTORY.
+000270*     DATE       INIT  DESCRIPTION
+000280*     ---------- ----  ------------------------------------------
+000290*     2024-02-11  RJT  ORIGINAL VERSION.
+000300*     2026-08-09  RJT  VALIDATE INPUT-NUMBER WITH A RE-PROMPT LOOP
+000310*                      TO STOP A ZERO OR NON-NUMERIC ENTRY FROM
+000320*                      ABENDING THE MOD COMPUTE.
+000330*     2026-08-09  RJT  RAISED THE OUTER BOUND TO MATCH THE ARRAY
+000340*                      OCCURS CLAUSE SO THE FULL TABLE IS BUILT.
+000350*     2026-08-09  RJT  ADDED THE ARRAYOUT SEQUENTIAL FILE SO THE
+000360*                      FULL TABLE IS RETAINED, NOT JUST THE ONE
+000370*                      SAMPLED ELEMENT.
+000380*     2026-08-09  RJT  INPUT-NUMBER AND SEED MAY NOW COME FROM
+000390*                      THE JCL PARM OR FROM PARMFILE FOR AN
+000400*                      UNATTENDED RUN.
+000410*     2026-08-09  RJT  ADDED THE AUDITLOG CONTROL-TOTAL RECORD
+000420*                      PER RUN.
+000430*     2026-08-09  RJT  RANDOM-NUMBER MAY NOW BE SEEDED FOR A
+000440*                      REPRODUCIBLE RUN.
+000450*     2026-08-09  RJT  ADDED CHECKPOINT/RESTART OF THE OUTER
+000460*                      LOOP AND THE ARRAY TABLE.
+000470*     2026-08-09  RJT  ADDED BATCH-DRIVER MODE - PROCESSES A
+000480*                      LIST OF INPUT NUMBERS FROM DRVFILE.
+000490*     2026-08-09  RJT  EXTERNALIZED THE OUTER/INNER LOOP BOUNDS
+000500*                      AND THE TABLE SIZE TO PARMFILE.
+000510*     2026-08-09  RJT  VALIDATE INPUT-NUMBER ON THE BATCH-DRIVER
+000520*                      PATH TOO, NOT JUST SINGLE-RUN, SO A BAD
+000530*                      DRVFILE RECORD IS SKIPPED WITH A WARNING
+000540*                      RATHER THAN REACHING THE MOD COMPUTE.
+000550*     2026-08-09  RJT  BATCH-DRIVER MODE NOW TRACKS COMPLETED
+000560*                      DRVFILE RECORDS IN THE CHECKPOINT FILE SO
+000570*                      A RESTART DOES NOT REPROCESS RECORDS OR
+000580*                      DUPLICATE THEIR AUDITLOG ENTRIES.
+000590*     2026-08-09  RJT  RAISED THE CHECKPOINT INTERVAL SO A
+000600*                      DEFAULT-SIZED RUN DOES NOT REWRITE THE
+000610*                      FULL CHECKPOINT TABLE ON EVERY FEW PASSES.
+000620*     2026-08-09  RJT  CHECK ARRAYOUT-STATUS AFTER OPEN LIKE THE
+000630*                      OTHER FILES INSTEAD OF ABENDING ON THE
+000640*                      FIRST WRITE.
+000650*     2026-08-09  RJT  THE DRVFILE COMPLETED-RECORD COUNT IN
+000660*                      CKPTFILE IS NOW SCOPED TO BATCH-DRIVER
+000670*                      MODE AND VERIFIED AGAINST THE CURRENT
+000680*                      DRVFILE RECORD COUNT, SO A CHECKPOINT
+000690*                      LEFT BY A SINGLE RUN OR BY A FINISHED,
+000700*                      UNRELATED BATCH NO LONGER CAUSES A NEW
+000710*                      BATCH TO SKIP RECORDS IT HAS NOT DONE.
+000720*     2026-08-09  RJT  CLAMPED THE PARMFILE INNER-BOUND OVERRIDE
+000730*                      AGAINST THE INPUT NUMBER SO IT CANNOT
+000740*                      OVERFLOW THE ELEMENT ACCUMULATOR, AND
+000750*                      ADDED ON SIZE ERROR TO THE ACCUMULATOR
+000760*                      ADDS AS A BACKSTOP.
+000770*     2026-08-09  RJT  CHECK AUDITLOG-STATUS AFTER OPEN THE SAME
+000780*                      WAY ARRAYOUT-STATUS ALREADY IS.
+000790*     2026-08-09  RJT  SIZED THE CHECKPOINT ARRAY BY THE SAME
+000800*                      DEPENDING-ON FIELD AS THE WORKING TABLE
+000810*                      SO A REDUCED TABLE SIZE ALSO SHRINKS THE
+000820*                      CHECKPOINT RECORD.
+000830      2026-08-09  RJT  CLOSE CKPTFILE AFTER OPEN INPUT WHEN THE
+000840                       OPTIONAL FILE IS NOT YET PRESENT (STATUS
+000850                       05), NOT JUST WHEN IT IS FOUND (STATUS 00)
+000860                       - LEFT OPEN, IT MADE THE FOLLOWING OPEN
+000870                       OUTPUT FAIL AND SILENTLY DROP THE
+000880                       CHECKPOINT.  ALSO CHECK CKPTFILE-STATUS
+000890                       AFTER EVERY OPEN OUTPUT.
+000900      2026-08-09  RJT  SCALED RANDOM-NUMBER AND LIMITED THE
+000910                       ARRAYOUT/CHECKPOINT ELEMENT LOOPS TO THE
+000920                       OUTER BOUND INSTEAD OF THE TABLE SIZE, SO
+000930                       A REDUCED OUTER BOUND CANNOT SELECT OR
+000940                       SAVE AN UNPOPULATED ELEMENT.
+000950      2026-08-09  RJT  WARN AND IGNORE A PARMFILE OUTER-BOUND
+000960                       OVERRIDE THAT EXCEEDS THE TABLE SIZE THE
+000970                       SAME WAY THE INNER-BOUND OVERRIDE ALREADY
+000980                       DOES, INSTEAD OF DROPPING IT SILENTLY.
+000990*----------------------------------------------------------------
+001000 
+001010 ENVIRONMENT DIVISION.
+001020 INPUT-OUTPUT SECTION.
+001030 FILE-CONTROL.
+001040     SELECT ARRAYOUT-FILE  ASSIGN TO ARRAYOUT
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS LPY-ARRAYOUT-STATUS.
+001070     SELECT AUDITLOG-FILE  ASSIGN TO AUDITLOG
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS LPY-AUDITLOG-STATUS.
+001100     SELECT OPTIONAL PARM-FILE ASSIGN TO PARMFILE
+001110         ORGANIZATION IS LINE SEQUENTIAL
+001120         FILE STATUS IS LPY-PARMFILE-STATUS.
+001130     SELECT OPTIONAL DRV-FILE  ASSIGN TO DRVFILE
+001140         ORGANIZATION IS LINE SEQUENTIAL
+001150         FILE STATUS IS LPY-DRVFILE-STATUS.
+001160     SELECT OPTIONAL CKPT-FILE ASSIGN TO CKPTFILE
+001170         ORGANIZATION IS LINE SEQUENTIAL
+001180         FILE STATUS IS LPY-CKPTFILE-STATUS.
+001190 
+001200 DATA DIVISION.
+001210 FILE SECTION.
+001220 FD  ARRAYOUT-FILE.
+001230     COPY ARROUTC.
+001240 
+001250 FD  AUDITLOG-FILE.
+001260 01  AUDITLOG-RECORD.
+001270     05  AUD-TIMESTAMP               PIC X(26).
+001280     05  AUD-FILLER-1                PIC X(01).
+001290     05  AUD-INPUT-NUMBER            PIC 9(05).
+001300     05  AUD-FILLER-2                PIC X(01).
+001310     05  AUD-SEED                    PIC 9(09).
+001320     05  AUD-FILLER-3                PIC X(01).
+001330     05  AUD-RANDOM-NUMBER           PIC 9(05).
+001340     05  AUD-FILLER-4                PIC X(01).
+001350     05  AUD-ELEMENT-RESULT          PIC -(10)9.
+001360     05  AUD-FILLER-5                PIC X(15).
+001370 
+001380 FD  PARM-FILE.
+001390     COPY PARMREC.
+001400 
+001410 FD  DRV-FILE.
+001420     COPY DRVREC.
+001430 
+001440 FD  CKPT-FILE.
+001450 01  CKPT-FILE-RECORD.
+001460     05  CKPT-I                      PIC 9(05).
+001470     05  CKPT-TABLE-SIZE             PIC 9(05).
+001480     05  CKPT-OUTER-BOUND            PIC 9(05).
+001490     05  CKPT-INNER-BOUND            PIC 9(05).
+001500     05  CKPT-INPUT-NUMBER           PIC 9(05).
+001510     05  CKPT-SEED                   PIC 9(09).
+001520     05  CKPT-RANDOM-NUMBER          PIC 9(05).
+001530     05  CKPT-DRV-COMPLETED          PIC 9(05).
+001540     05  CKPT-DRV-TOTAL              PIC 9(05).
+001550     05  CKPT-ARRAY OCCURS 1 TO 10000 TIMES
+001560                     DEPENDING ON LPY-TABLE-SIZE.
+001570         10  CKPT-ELEMENT            PIC S9(09) VALUE ZERO.
+001580 
+001590 WORKING-STORAGE SECTION.
+001600*----------------------------------------------------------------
+001610* RUN PARAMETERS AND CONTROL FIELDS
+001620*----------------------------------------------------------------
+001630 01  LPY-INPUT-NUMBER              PIC 9(05) VALUE ZERO.
+001640 01  LPY-SEED                      PIC 9(09) VALUE ZERO.
+001650 01  LPY-RANDOM-NUMBER             PIC 9(05) VALUE ZERO.
+001660 01  LPY-TABLE-SIZE                PIC 9(05) VALUE 10000.
+001670 01  LPY-OUTER-BOUND               PIC 9(05) VALUE 10000.
+001680 01  LPY-INNER-BOUND               PIC 9(05) VALUE 100.
+001690 01  LPY-CKPT-INTERVAL             PIC 9(05) VALUE 500.
+001700 01  LPY-CKPT-START-I              PIC 9(05) VALUE 1.
+001710 01  LPY-DRV-COMPLETED-COUNT      PIC 9(05) VALUE ZERO.
+001720 01  LPY-DRV-SKIP-COUNTER         PIC 9(05) VALUE ZERO.
+001730 01  LPY-DRV-TOTAL-COUNT       PIC 9(05) VALUE ZERO.
+001740 
+001750*----------------------------------------------------------------
+001760* ARRAY TABLE - SIZED BY LPY-TABLE-SIZE, MAXIMUM 10,000 ENTRIES
+001770*----------------------------------------------------------------
+001780 01  ARRAY-TABLE.
+001790     05  ARRAY-ENTRY OCCURS 1 TO 10000 TIMES
+001800                     DEPENDING ON LPY-TABLE-SIZE
+001810                     INDEXED BY IDX.
+001820         10  ELEMENT                 PIC S9(09) COMP VALUE ZERO.
+001830 
+001840*----------------------------------------------------------------
+001850* LOOP COUNTERS AND WORK FIELDS
+001860*----------------------------------------------------------------
+001870 01  I                            PIC 9(05) VALUE 1.
+001880 01  J                            PIC 9(06) VALUE 1.
+001890 01  MODULO-RESULT                PIC S9(10) COMP.
+001900 01  ELEMENT-RESULT               PIC S9(10) COMP.
+001910 01  LPY-ELEMENT-CAPACITY         PIC S9(10) COMP
+001920                                  VALUE 999999999.
+001930 01  LPY-INNER-BOUND-LIMIT        PIC S9(10) COMP VALUE ZERO.
+001940 
+001950*----------------------------------------------------------------
+001960* PARM / PROMPT WORK FIELDS
+001970*----------------------------------------------------------------
+001980 01  LPY-PARM-STRING               PIC X(80) VALUE SPACES.
+001990 01  LPY-PARM-INPUT-ALPHA          PIC X(05) VALUE SPACES
+002000                                   JUSTIFIED RIGHT.
+002010 01  LPY-PARM-SEED-ALPHA           PIC X(09) VALUE SPACES
+002020                                   JUSTIFIED RIGHT.
+002030 01  LPY-PARM-TOKEN-COUNT          PIC 9(01) VALUE ZERO.
+002040 
+002050*----------------------------------------------------------------
+002060* SWITCHES
+002070*----------------------------------------------------------------
+002080 01  LPY-VALID-INPUT-SW            PIC X(01) VALUE 'N'.
+002090     88  LPY-VALID-INPUT                       VALUE 'Y'.
+002100     88  LPY-INVALID-INPUT                     VALUE 'N'.
+002110 01  LPY-PARMFILE-FOUND-SW         PIC X(01) VALUE 'N'.
+002120     88  LPY-PARMFILE-FOUND                    VALUE 'Y'.
+002130 01  LPY-DRVFILE-FOUND-SW          PIC X(01) VALUE 'N'.
+002140     88  LPY-DRVFILE-FOUND                     VALUE 'Y'.
+002150 01  LPY-EOF-DRVFILE-SW            PIC X(01) VALUE 'N'.
+002160     88  LPY-EOF-DRVFILE                       VALUE 'Y'.
+002170 01  LPY-CKPTFILE-FOUND-SW         PIC X(01) VALUE 'N'.
+002180     88  LPY-CKPTFILE-FOUND                    VALUE 'Y'.
+002190 01  LPY-UNATTENDED-SW             PIC X(01) VALUE 'N'.
+002200     88  LPY-UNATTENDED-INPUT                  VALUE 'Y'.
+002210 
+002220*----------------------------------------------------------------
+002230* FILE STATUS FIELDS
+002240*----------------------------------------------------------------
+002250 01  LPY-ARRAYOUT-STATUS           PIC X(02) VALUE '00'.
+002260 01  LPY-AUDITLOG-STATUS           PIC X(02) VALUE '00'.
+002270 01  LPY-PARMFILE-STATUS           PIC X(02) VALUE '00'.
+002280 01  LPY-DRVFILE-STATUS            PIC X(02) VALUE '00'.
+002290 01  LPY-CKPTFILE-STATUS           PIC X(02) VALUE '00'.
+002300 
+002310 01  LPY-CURRENT-TIMESTAMP         PIC X(26) VALUE SPACES.
+002320 
+002330 PROCEDURE DIVISION.
+002340 0000-MAINLINE.
+002350     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002360     PERFORM 2000-DETERMINE-MODE THRU 2000-EXIT
+002370     IF LPY-DRVFILE-FOUND
+002380         PERFORM 3000-BATCH-DRIVER THRU 3000-EXIT
+002390     ELSE
+002400         PERFORM 4000-SINGLE-RUN THRU 4000-EXIT
+002410     END-IF
+002420     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002430     STOP RUN.
+002440 
+002450*----------------------------------------------------------------
+002460* 1000-INITIALIZE  -  OPEN THE FILES THAT LIVE FOR THE WHOLE JOB
+002470*----------------------------------------------------------------
+002480 1000-INITIALIZE.
+002490     OPEN OUTPUT ARRAYOUT-FILE
+002500     IF LPY-ARRAYOUT-STATUS NOT = '00'
+002510         GO TO 9810-ABEND-FILE-OPEN
+002520     END-IF
+002530     OPEN EXTEND AUDITLOG-FILE
+002540     IF LPY-AUDITLOG-STATUS = '35'
+002550         OPEN OUTPUT AUDITLOG-FILE
+002560     END-IF
+002570     IF LPY-AUDITLOG-STATUS NOT = '00'
+002580         GO TO 9811-ABEND-AUDITLOG-OPEN
+002590     END-IF.
+002600 1000-EXIT.
+002610     EXIT.
+002620 
+002630*----------------------------------------------------------------
+002640* 2000-DETERMINE-MODE  -  BATCH-DRIVER MODE IF DRVFILE IS PRESENT
+002650*----------------------------------------------------------------
+002660 2000-DETERMINE-MODE.
+002670     OPEN INPUT DRV-FILE
+002680     IF LPY-DRVFILE-STATUS = '00'
+002690         SET LPY-DRVFILE-FOUND TO TRUE
+002700         PERFORM 2100-COUNT-DRV-RECORDS THRU 2100-EXIT
+002710     END-IF.
+002720 2000-EXIT.
+002730     EXIT.
+002740 
+002750*----------------------------------------------------------------
+002760* 2100-COUNT-DRV-RECORDS  -  PASS OVER DRVFILE ONCE TO COUNT ITS
+002770*                            RECORDS SO A CHECKPOINTED COMPLETED-
+002780*                            COUNT CAN BE VERIFIED AGAINST THE
+002790*                            CURRENT LIST, NOT JUST TRUSTED AS-IS,
+002800*                            THEN REOPEN DRVFILE FOR REAL USE
+002810*----------------------------------------------------------------
+002820 2100-COUNT-DRV-RECORDS.
+002830     MOVE ZERO TO LPY-DRV-TOTAL-COUNT
+002840     PERFORM 2110-COUNT-ONE-RECORD THRU 2110-EXIT
+002850         UNTIL LPY-EOF-DRVFILE
+002860     CLOSE DRV-FILE
+002870     OPEN INPUT DRV-FILE
+002880     MOVE 'N' TO LPY-EOF-DRVFILE-SW.
+002890 2100-EXIT.
+002900     EXIT.
+002910 
+002920 2110-COUNT-ONE-RECORD.
+002930     READ DRV-FILE
+002940         AT END
+002950             SET LPY-EOF-DRVFILE TO TRUE
+002960         NOT AT END
+002970             ADD 1 TO LPY-DRV-TOTAL-COUNT
+002980     END-READ.
+002990 2110-EXIT.
+003000     EXIT.
+003010 
+003020*----------------------------------------------------------------
+003030* 3000-BATCH-DRIVER  -  ONE WORKLOAD PER RECORD ON DRVFILE
+003040*----------------------------------------------------------------
+003050 3000-BATCH-DRIVER.
+003060     PERFORM 5000-LOAD-BOUNDS THRU 5000-EXIT
+003070     PERFORM 3050-CHECK-DRV-RESTART THRU 3050-EXIT
+003080     PERFORM 3100-PROCESS-DRV-RECORD THRU 3100-EXIT
+003090         UNTIL LPY-EOF-DRVFILE
+003100     PERFORM 3090-FINISH-BATCH THRU 3090-EXIT
+003110     CLOSE DRV-FILE.
+003120 3000-EXIT.
+003130     EXIT.
+003140 
+003150*----------------------------------------------------------------
+003160* 3050-CHECK-DRV-RESTART  -  RESUME PAST DRVFILE RECORDS ALREADY
+003170*                            COMPLETED ON A PRIOR RUN, PER THE
+003180*                            COUNT CARRIED IN THE CHECKPOINT FILE,
+003190*                            BUT ONLY IF THAT CHECKPOINT WAS
+003200*                            WRITTEN AGAINST A DRVFILE OF THE
+003210*                            SAME RECORD COUNT AS THE ONE OPEN
+003220*                            NOW, SO A CHECKPOINT LEFT BY AN
+003230*                            UNRELATED OR ALREADY-FINISHED BATCH
+003240*                            IS IGNORED
+003250*----------------------------------------------------------------
+003260 3050-CHECK-DRV-RESTART.
+003270     MOVE ZERO TO LPY-DRV-COMPLETED-COUNT
+003280     OPEN INPUT CKPT-FILE
+003290     IF LPY-CKPTFILE-STATUS = '00'
+003300         READ CKPT-FILE
+003310             AT END
+003320                 CONTINUE
+003330             NOT AT END
+003340                 IF CKPT-DRV-TOTAL = LPY-DRV-TOTAL-COUNT
+003350                    AND CKPT-DRV-COMPLETED > ZERO
+003360                     MOVE CKPT-DRV-COMPLETED
+003370                         TO LPY-DRV-COMPLETED-COUNT
+003380                 END-IF
+003390         END-READ
+003400     END-IF
+003410     IF LPY-CKPTFILE-STATUS = '00' OR LPY-CKPTFILE-STATUS = '05'
+003420         CLOSE CKPT-FILE
+003430     END-IF
+003440     IF LPY-DRV-COMPLETED-COUNT > ZERO
+003450         DISPLAY 'LOOOPY0005I RESUMING BATCH-DRIVER AFTER '
+003460             LPY-DRV-COMPLETED-COUNT
+003470             ' COMPLETED DRVFILE RECORD(S)'
+003480         PERFORM 3060-SKIP-COMPLETED-RECORD THRU 3060-EXIT
+003490             VARYING LPY-DRV-SKIP-COUNTER FROM 1 BY 1
+003500             UNTIL LPY-DRV-SKIP-COUNTER > LPY-DRV-COMPLETED-COUNT
+003510                 OR LPY-EOF-DRVFILE
+003520     END-IF.
+003530 3050-EXIT.
+003540     EXIT.
+003550 
+003560 3060-SKIP-COMPLETED-RECORD.
+003570     READ DRV-FILE
+003580         AT END
+003590             SET LPY-EOF-DRVFILE TO TRUE
+003600     END-READ.
+003610 3060-EXIT.
+003620     EXIT.
+003630 
+003640*----------------------------------------------------------------
+003650* 3090-FINISH-BATCH  -  THE DRVFILE LIST IS EXHAUSTED, SO THERE IS
+003660*                       NOTHING LEFT TO RESUME - ZERO OUT THE
+003670*                       COMPLETED-RECORD BOOKKEEPING RATHER THAN
+003680*                       LEAVE A FINISHED COUNT BEHIND FOR THE
+003690*                       NEXT, UNRELATED BATCH-DRIVER JOB TO TRIP
+003700*                       OVER
+003710*----------------------------------------------------------------
+003720 3090-FINISH-BATCH.
+003730     MOVE ZERO TO LPY-DRV-COMPLETED-COUNT
+003740     MOVE ZERO TO LPY-DRV-TOTAL-COUNT
+003750     PERFORM 6800-CLEAR-CHECKPOINT THRU 6800-EXIT.
+003760 3090-EXIT.
+003770     EXIT.
+003780 
+003790 3100-PROCESS-DRV-RECORD.
+003800     READ DRV-FILE
+003810         AT END
+003820             SET LPY-EOF-DRVFILE TO TRUE
+003830         NOT AT END
+003840             MOVE DRV-INPUT-NUMBER TO LPY-INPUT-NUMBER
+003850             MOVE DRV-SEED TO LPY-SEED
+003860             PERFORM 4200-VALIDATE-INPUT-NUMBER THRU 4200-EXIT
+003870             IF LPY-VALID-INPUT
+003880                 PERFORM 6000-RUN-WORKLOAD THRU 6000-EXIT
+003890             ELSE
+003900                 PERFORM 3110-SKIP-INVALID-RECORD THRU 3110-EXIT
+003910             END-IF
+003920     END-READ.
+003930 3100-EXIT.
+003940     EXIT.
+003950 
+003960 3110-SKIP-INVALID-RECORD.
+003970     DISPLAY 'LOOOPY0004W DRVFILE RECORD SKIPPED, INVALID INPUT'
+003980         ' NUMBER ' LPY-INPUT-NUMBER
+003990     ADD 1 TO LPY-DRV-COMPLETED-COUNT
+004000     PERFORM 6800-CLEAR-CHECKPOINT THRU 6800-EXIT.
+004010 3110-EXIT.
+004020     EXIT.
+004030 
+004040*----------------------------------------------------------------
+004050* 4000-SINGLE-RUN  -  ONE WORKLOAD FROM PARM, PARMFILE, OR THE
+004060*                     OPERATOR
+004070*----------------------------------------------------------------
+004080 4000-SINGLE-RUN.
+004090     PERFORM 5000-LOAD-BOUNDS THRU 5000-EXIT
+004100     PERFORM 4100-GET-INPUT-NUMBER THRU 4100-EXIT
+004110     PERFORM 6000-RUN-WORKLOAD THRU 6000-EXIT.
+004120 4000-EXIT.
+004130     EXIT.
+004140 
+004150*----------------------------------------------------------------
+004160* 4100-GET-INPUT-NUMBER  -  PARM TAKES PRECEDENCE OVER PARMFILE,
+004170*                           WHICH TAKES PRECEDENCE OVER THE
+004180*                           INTERACTIVE PROMPT
+004190*                           COMMAND-LINE IS THE FORM THIS
+004200*                           SHOP'S COMPILER SUPPORTS FOR THE
+004210*                           JCL PARM CARD - PARMFILE REMAINS
+004220*                           THE SUPPORTED PATH FOR AN
+004230*                           UNATTENDED RUN.
+004240*----------------------------------------------------------------
+004250 4100-GET-INPUT-NUMBER.
+004260     ACCEPT LPY-PARM-STRING FROM COMMAND-LINE
+004270     IF LPY-PARM-STRING NOT = SPACES
+004280         SET LPY-UNATTENDED-INPUT TO TRUE
+004290         PERFORM 4110-PARSE-PARM-STRING THRU 4110-EXIT
+004300         PERFORM 4200-VALIDATE-INPUT-NUMBER THRU 4200-EXIT
+004310         IF LPY-INVALID-INPUT
+004320             GO TO 9800-ABEND-INVALID-PARM
+004330         END-IF
+004340     ELSE
+004350         IF LPY-PARMFILE-FOUND
+004360             SET LPY-UNATTENDED-INPUT TO TRUE
+004370             PERFORM 4200-VALIDATE-INPUT-NUMBER THRU 4200-EXIT
+004380             IF LPY-INVALID-INPUT
+004390                 GO TO 9800-ABEND-INVALID-PARM
+004400             END-IF
+004410         ELSE
+004420             PERFORM 4300-PROMPT-FOR-INPUT THRU 4300-EXIT
+004430                 UNTIL LPY-VALID-INPUT
+004440         END-IF
+004450     END-IF.
+004460 4100-EXIT.
+004470     EXIT.
+004480 
+004490*----------------------------------------------------------------
+004500* 4110-PARSE-PARM-STRING  -  PARM IS 'INPUT-NUMBER [SEED]'
+004510*----------------------------------------------------------------
+004520 4110-PARSE-PARM-STRING.
+004530     UNSTRING LPY-PARM-STRING DELIMITED BY ALL SPACES
+004540         INTO LPY-PARM-INPUT-ALPHA LPY-PARM-SEED-ALPHA
+004550         TALLYING IN LPY-PARM-TOKEN-COUNT
+004560     END-UNSTRING
+004570     INSPECT LPY-PARM-INPUT-ALPHA REPLACING LEADING SPACE BY ZERO
+004580     INSPECT LPY-PARM-SEED-ALPHA REPLACING LEADING SPACE BY ZERO
+004590     IF LPY-PARM-INPUT-ALPHA IS NUMERIC
+004600         MOVE LPY-PARM-INPUT-ALPHA TO LPY-INPUT-NUMBER
+004610     ELSE
+004620         MOVE ZERO TO LPY-INPUT-NUMBER
+004630     END-IF
+004640     IF LPY-PARM-TOKEN-COUNT > 1
+004650        AND LPY-PARM-SEED-ALPHA IS NUMERIC
+004660         MOVE LPY-PARM-SEED-ALPHA TO LPY-SEED
+004670     END-IF.
+004680 4110-EXIT.
+004690     EXIT.
+004700 
+004710*----------------------------------------------------------------
+004720* 4200-VALIDATE-INPUT-NUMBER  -  REJECT ZERO SO MOD NEVER ABENDS
+004730*----------------------------------------------------------------
+004740 4200-VALIDATE-INPUT-NUMBER.
+004750     IF LPY-INPUT-NUMBER NUMERIC AND LPY-INPUT-NUMBER > ZERO
+004760         SET LPY-VALID-INPUT TO TRUE
+004770     ELSE
+004780         SET LPY-INVALID-INPUT TO TRUE
+004790     END-IF.
+004800 4200-EXIT.
+004810     EXIT.
+004820 
+004830*----------------------------------------------------------------
+004840* 4300-PROMPT-FOR-INPUT  -  INTERACTIVE RE-PROMPT LOOP
+004850*----------------------------------------------------------------
+004860 4300-PROMPT-FOR-INPUT.
+004870     DISPLAY 'ENTER AN INPUT NUMBER (1-99999, NON-ZERO): '
+004880         WITH NO ADVANCING
+004890     ACCEPT LPY-PARM-INPUT-ALPHA
+004900     INSPECT LPY-PARM-INPUT-ALPHA REPLACING LEADING SPACE BY ZERO
+004910     IF LPY-PARM-INPUT-ALPHA IS NUMERIC
+004920         MOVE LPY-PARM-INPUT-ALPHA TO LPY-INPUT-NUMBER
+004930         PERFORM 4200-VALIDATE-INPUT-NUMBER THRU 4200-EXIT
+004940         IF LPY-INVALID-INPUT
+004950             DISPLAY 'INPUT NUMBER MUST NOT BE ZERO - RE-ENTER'
+004960         END-IF
+004970     ELSE
+004980         SET LPY-INVALID-INPUT TO TRUE
+004990         DISPLAY 'INPUT NUMBER MUST BE NUMERIC - RE-ENTER'
+005000     END-IF.
+005010 4300-EXIT.
+005020     EXIT.
+005030 
+005040*----------------------------------------------------------------
+005050* 5000-LOAD-BOUNDS  -  PICK UP SIZING OVERRIDES FROM PARMFILE
+005060*----------------------------------------------------------------
+005070 5000-LOAD-BOUNDS.
+005080     MOVE 10000 TO LPY-TABLE-SIZE
+005090     MOVE 10000 TO LPY-OUTER-BOUND
+005100     MOVE 100 TO LPY-INNER-BOUND
+005110     OPEN INPUT PARM-FILE
+005120     IF LPY-PARMFILE-STATUS = '00'
+005130         READ PARM-FILE
+005140             AT END
+005150                 CONTINUE
+005160             NOT AT END
+005170                 PERFORM 5100-APPLY-PARM-RECORD THRU 5100-EXIT
+005180         END-READ
+005190         CLOSE PARM-FILE
+005200     END-IF.
+005210 5000-EXIT.
+005220     EXIT.
+005230 
+005240 5100-APPLY-PARM-RECORD.
+005250     IF PARM-TABLE-SIZE > ZERO AND PARM-TABLE-SIZE NOT > 10000
+005260         MOVE PARM-TABLE-SIZE TO LPY-TABLE-SIZE
+005270         MOVE PARM-TABLE-SIZE TO LPY-OUTER-BOUND
+005280     END-IF
+005290     IF PARM-OUTER-BOUND > ZERO
+005300         IF PARM-OUTER-BOUND NOT > LPY-TABLE-SIZE
+005310             MOVE PARM-OUTER-BOUND TO LPY-OUTER-BOUND
+005320         ELSE
+005330             DISPLAY 'LOOOPY0009W PARM-OUTER-BOUND '
+005340                 PARM-OUTER-BOUND
+005350                 ' EXCEEDS THE TABLE SIZE - IGNORED'
+005360         END-IF
+005370     END-IF
+005380     IF PARM-INNER-BOUND > ZERO
+005390         MOVE PARM-INNER-BOUND TO LPY-INNER-BOUND
+005400     END-IF
+005410     IF PARM-INPUT-NUMBER > ZERO
+005420         MOVE PARM-INPUT-NUMBER TO LPY-INPUT-NUMBER
+005430         MOVE PARM-SEED TO LPY-SEED
+005440         SET LPY-PARMFILE-FOUND TO TRUE
+005450     END-IF.
+005460 5100-EXIT.
+005470     EXIT.
+005480 
+005490*----------------------------------------------------------------
+005500* 6000-RUN-WORKLOAD  -  BUILD THE TABLE FOR ONE INPUT NUMBER,
+005510*                       RESUMING FROM A CHECKPOINT IF ONE EXISTS
+005520*----------------------------------------------------------------
+005530 6000-RUN-WORKLOAD.
+005540     PERFORM 6050-VALIDATE-INNER-BOUND THRU 6050-EXIT
+005550     PERFORM 6200-CHECK-RESTART THRU 6200-EXIT
+005560     IF NOT LPY-CKPTFILE-FOUND
+005570         PERFORM 6100-INIT-ARRAY-ENTRY THRU 6100-EXIT
+005580             VARYING IDX FROM 1 BY 1 UNTIL IDX > LPY-TABLE-SIZE
+005590         PERFORM 6300-COMPUTE-RANDOM THRU 6300-EXIT
+005600     END-IF
+005610     PERFORM 6410-OUTER-ITERATION THRU 6410-EXIT
+005620         VARYING I FROM LPY-CKPT-START-I BY 1
+005630         UNTIL I > LPY-OUTER-BOUND
+005640     PERFORM 6500-WRITE-OUTPUT THRU 6500-EXIT
+005650     PERFORM 6600-WRITE-AUDIT THRU 6600-EXIT
+005660     PERFORM 6700-DISPLAY-RESULT THRU 6700-EXIT
+005670     IF LPY-DRVFILE-FOUND
+005680         ADD 1 TO LPY-DRV-COMPLETED-COUNT
+005690     END-IF
+005700     PERFORM 6800-CLEAR-CHECKPOINT THRU 6800-EXIT.
+005710 6000-EXIT.
+005720     EXIT.
+005730 
+005740*----------------------------------------------------------------
+005750* 6050-VALIDATE-INNER-BOUND  -  CLAMP THE INNER-LOOP BOUND SO
+005760*                                THE WORST-CASE TOTAL FOR ONE
+005770*                                ELEMENT CANNOT EXCEED WHAT THE
+005780*                                ELEMENT ACCUMULATOR CAN HOLD
+005790*----------------------------------------------------------------
+005800 6050-VALIDATE-INNER-BOUND.
+005810     IF LPY-INPUT-NUMBER > 1
+005820         COMPUTE LPY-INNER-BOUND-LIMIT =
+005830             LPY-ELEMENT-CAPACITY / (LPY-INPUT-NUMBER - 1)
+005840         IF LPY-INNER-BOUND > LPY-INNER-BOUND-LIMIT
+005850             DISPLAY 'LOOOPY0006W INNER-BOUND ' LPY-INNER-BOUND
+005860                 ' WOULD OVERFLOW THE ACCUMULATOR - CLAMPED TO '
+005870                 LPY-INNER-BOUND-LIMIT
+005880             MOVE LPY-INNER-BOUND-LIMIT TO LPY-INNER-BOUND
+005890         END-IF
+005900     END-IF.
+005910 6050-EXIT.
+005920     EXIT.
+005930 
+005940 6100-INIT-ARRAY-ENTRY.
+005950     MOVE 0 TO ELEMENT OF ARRAY-ENTRY (IDX).
+005960 6100-EXIT.
+005970     EXIT.
+005980 
+005990*----------------------------------------------------------------
+006000* 6200-CHECK-RESTART  -  RESUME FROM CKPTFILE WHEN IT MATCHES
+006010*                        THE CURRENT INPUT NUMBER AND SEED
+006020*----------------------------------------------------------------
+006030 6200-CHECK-RESTART.
+006040     MOVE 1 TO LPY-CKPT-START-I
+006050     MOVE 'N' TO LPY-CKPTFILE-FOUND-SW
+006060     OPEN INPUT CKPT-FILE
+006070     IF LPY-CKPTFILE-STATUS = '00'
+006080         READ CKPT-FILE
+006090             AT END
+006100                 CONTINUE
+006110             NOT AT END
+006120                 IF CKPT-INPUT-NUMBER = LPY-INPUT-NUMBER
+006130                    AND CKPT-SEED = LPY-SEED
+006140                     PERFORM 6210-RESTORE-CHECKPOINT
+006150                         THRU 6210-EXIT
+006160                 END-IF
+006170         END-READ
+006180     END-IF
+006190     IF LPY-CKPTFILE-STATUS = '00' OR LPY-CKPTFILE-STATUS = '05'
+006200         CLOSE CKPT-FILE
+006210     END-IF.
+006220 6200-EXIT.
+006230     EXIT.
+006240 
+006250 6210-RESTORE-CHECKPOINT.
+006260     MOVE CKPT-TABLE-SIZE TO LPY-TABLE-SIZE
+006270     MOVE CKPT-OUTER-BOUND TO LPY-OUTER-BOUND
+006280     MOVE CKPT-INNER-BOUND TO LPY-INNER-BOUND
+006290     MOVE CKPT-RANDOM-NUMBER TO LPY-RANDOM-NUMBER
+006300     MOVE CKPT-I TO LPY-CKPT-START-I
+006310     ADD 1 TO LPY-CKPT-START-I
+006320     SET LPY-CKPTFILE-FOUND TO TRUE
+006330     PERFORM 6220-RESTORE-ELEMENT THRU 6220-EXIT
+006340         VARYING IDX FROM 1 BY 1 UNTIL IDX > LPY-OUTER-BOUND.
+006350 6210-EXIT.
+006360     EXIT.
+006370 
+006380 6220-RESTORE-ELEMENT.
+006390     MOVE CKPT-ELEMENT (IDX) TO ELEMENT OF ARRAY-ENTRY (IDX).
+006400 6220-EXIT.
+006410     EXIT.
+006420 
+006430*----------------------------------------------------------------
+006440* 6300-COMPUTE-RANDOM  -  SEEDED IF LPY-SEED WAS SUPPLIED
+006450*----------------------------------------------------------------
+006460 6300-COMPUTE-RANDOM.
+006470     IF LPY-SEED > ZERO
+006480         COMPUTE LPY-RANDOM-NUMBER =
+006490             FUNCTION RANDOM(LPY-SEED) * LPY-OUTER-BOUND
+006500     ELSE
+006510         COMPUTE LPY-RANDOM-NUMBER =
+006520             FUNCTION RANDOM * LPY-OUTER-BOUND
+006530     END-IF.
+006540 6300-EXIT.
+006550     EXIT.
+006560 
+006570*----------------------------------------------------------------
+006580* 6410-OUTER-ITERATION  -  ONE PASS OF THE OUTER TABLE-BUILD LOOP,
+006590*                          CHECKPOINTED EVERY LPY-CKPT-INTERVAL
+006600*----------------------------------------------------------------
+006610 6410-OUTER-ITERATION.
+006620     PERFORM 6420-INNER-ITERATION THRU 6420-EXIT
+006630         VARYING J FROM 1 BY 1 UNTIL J > LPY-INNER-BOUND
+006640     ADD LPY-RANDOM-NUMBER TO ELEMENT OF ARRAY-ENTRY (I)
+006650         ON SIZE ERROR
+006660             GO TO 9820-ABEND-OVERFLOW
+006670     END-ADD
+006680     IF FUNCTION MOD(I, LPY-CKPT-INTERVAL) = 0
+006690         PERFORM 6430-WRITE-CHECKPOINT THRU 6430-EXIT
+006700     END-IF.
+006710 6410-EXIT.
+006720     EXIT.
+006730 
+006740 6420-INNER-ITERATION.
+006750     COMPUTE MODULO-RESULT = FUNCTION MOD(J, LPY-INPUT-NUMBER)
+006760     ADD MODULO-RESULT TO ELEMENT OF ARRAY-ENTRY (I)
+006770         ON SIZE ERROR
+006780             GO TO 9820-ABEND-OVERFLOW
+006790     END-ADD.
+006800 6420-EXIT.
+006810     EXIT.
+006820 
+006830*----------------------------------------------------------------
+006840* 6430-WRITE-CHECKPOINT  -  REWRITE THE CHECKPOINT FILE IN FULL
+006850*----------------------------------------------------------------
+006860 6430-WRITE-CHECKPOINT.
+006870     INITIALIZE CKPT-FILE-RECORD
+006880     MOVE I TO CKPT-I
+006890     MOVE LPY-TABLE-SIZE TO CKPT-TABLE-SIZE
+006900     MOVE LPY-OUTER-BOUND TO CKPT-OUTER-BOUND
+006910     MOVE LPY-INNER-BOUND TO CKPT-INNER-BOUND
+006920     MOVE LPY-INPUT-NUMBER TO CKPT-INPUT-NUMBER
+006930     MOVE LPY-SEED TO CKPT-SEED
+006940     MOVE LPY-RANDOM-NUMBER TO CKPT-RANDOM-NUMBER
+006950     MOVE LPY-DRV-COMPLETED-COUNT TO CKPT-DRV-COMPLETED
+006960     MOVE LPY-DRV-TOTAL-COUNT TO CKPT-DRV-TOTAL
+006970     PERFORM 6440-SAVE-ELEMENT THRU 6440-EXIT
+006980         VARYING IDX FROM 1 BY 1 UNTIL IDX > LPY-OUTER-BOUND
+006990     OPEN OUTPUT CKPT-FILE
+007000     IF LPY-CKPTFILE-STATUS NOT = '00'
+007010        AND LPY-CKPTFILE-STATUS NOT = '05'
+007020         GO TO 9812-ABEND-CKPT-OPEN
+007030     END-IF
+007040     WRITE CKPT-FILE-RECORD
+007050     CLOSE CKPT-FILE.
+007060 6430-EXIT.
+007070     EXIT.
+007080 
+007090 6440-SAVE-ELEMENT.
+007100     MOVE ELEMENT OF ARRAY-ENTRY (IDX) TO CKPT-ELEMENT (IDX).
+007110 6440-EXIT.
+007120     EXIT.
+007130 
+007140*----------------------------------------------------------------
+007150* 6500-WRITE-OUTPUT  -  ONE HEADER RECORD PLUS ONE DETAIL RECORD
+007160*                       PER POPULATED ARRAY SLOT
+007170*----------------------------------------------------------------
+007180 6500-WRITE-OUTPUT.
+007190     MOVE ELEMENT OF ARRAY-ENTRY (LPY-RANDOM-NUMBER + 1)
+007200         TO ELEMENT-RESULT
+007210     MOVE FUNCTION CURRENT-DATE TO LPY-CURRENT-TIMESTAMP
+007220     INITIALIZE ARRAYOUT-RECORD
+007230     SET ARO-HEADER-REC TO TRUE
+007240     MOVE LPY-CURRENT-TIMESTAMP TO ARO-RUN-TIMESTAMP
+007250     MOVE LPY-INPUT-NUMBER TO ARO-INPUT-NUMBER
+007260     MOVE LPY-SEED TO ARO-SEED
+007270     MOVE LPY-RANDOM-NUMBER TO ARO-RANDOM-NUMBER
+007280     MOVE ELEMENT-RESULT TO ARO-ELEMENT-RESULT
+007290     WRITE ARRAYOUT-RECORD
+007300     PERFORM 6510-WRITE-DETAIL THRU 6510-EXIT
+007310         VARYING IDX FROM 1 BY 1 UNTIL IDX > LPY-OUTER-BOUND.
+007320 6500-EXIT.
+007330     EXIT.
+007340 
+007350 6510-WRITE-DETAIL.
+007360     INITIALIZE ARRAYOUT-RECORD
+007370     SET ARO-DETAIL-REC TO TRUE
+007380     MOVE IDX TO ARO-INDEX
+007390     MOVE ELEMENT OF ARRAY-ENTRY (IDX) TO ARO-ELEMENT-VALUE
+007400     WRITE ARRAYOUT-RECORD.
+007410 6510-EXIT.
+007420     EXIT.
+007430 
+007440*----------------------------------------------------------------
+007450* 6600-WRITE-AUDIT  -  ONE CONTROL-TOTAL LINE PER RUN
+007460*----------------------------------------------------------------
+007470 6600-WRITE-AUDIT.
+007480     INITIALIZE AUDITLOG-RECORD
+007490     MOVE LPY-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+007500     MOVE LPY-INPUT-NUMBER TO AUD-INPUT-NUMBER
+007510     MOVE LPY-SEED TO AUD-SEED
+007520     MOVE LPY-RANDOM-NUMBER TO AUD-RANDOM-NUMBER
+007530     MOVE ELEMENT-RESULT TO AUD-ELEMENT-RESULT
+007540     WRITE AUDITLOG-RECORD.
+007550 6600-EXIT.
+007560     EXIT.
+007570 
+007580 6700-DISPLAY-RESULT.
+007590     DISPLAY 'ELEMENT ' LPY-RANDOM-NUMBER ': ' ELEMENT-RESULT.
+007600 6700-EXIT.
+007610     EXIT.
+007620 
+007630*----------------------------------------------------------------
+007640* 6800-CLEAR-CHECKPOINT  -  THE IN-FLIGHT WORKLOAD IS DONE, SO ITS
+007650*                           MID-RUN PROGRESS NO LONGER APPLIES.
+007660*                           REWRITE THE CHECKPOINT CARRYING ONLY
+007670*                           THE DRVFILE COMPLETED/TOTAL COUNTS,
+007680*                           AND ONLY WHEN THIS IS A BATCH-DRIVER
+007690*                           RUN - A SINGLE/PARM-DRIVEN RUN HAS NO
+007700*                           DRVFILE LIST TO TRACK AND MUST NOT
+007710*                           LEAVE BEHIND A COMPLETED COUNT A
+007720*                           LATER BATCH-DRIVER JOB COULD MISREAD
+007730*----------------------------------------------------------------
+007740 6800-CLEAR-CHECKPOINT.
+007750     INITIALIZE CKPT-FILE-RECORD
+007760     IF LPY-DRVFILE-FOUND
+007770         MOVE LPY-DRV-COMPLETED-COUNT TO CKPT-DRV-COMPLETED
+007780         MOVE LPY-DRV-TOTAL-COUNT TO CKPT-DRV-TOTAL
+007790     END-IF
+007800     OPEN OUTPUT CKPT-FILE
+007810     IF LPY-CKPTFILE-STATUS NOT = '00'
+007820        AND LPY-CKPTFILE-STATUS NOT = '05'
+007830         GO TO 9812-ABEND-CKPT-OPEN
+007840     END-IF
+007850     WRITE CKPT-FILE-RECORD
+007860     CLOSE CKPT-FILE.
+007870 6800-EXIT.
+007880     EXIT.
+007890 
+007900*----------------------------------------------------------------
+007910* 9000-TERMINATE
+007920*----------------------------------------------------------------
+007930 9000-TERMINATE.
+007940     CLOSE ARRAYOUT-FILE
+007950     CLOSE AUDITLOG-FILE.
+007960 9000-EXIT.
+007970     EXIT.
+007980 
+007990*----------------------------------------------------------------
+008000* 9800-ABEND-INVALID-PARM  -  UNATTENDED RUN, BAD INPUT NUMBER -
+008010*                             FAIL THE STEP RATHER THAN HANG ON
+008020*                             AN OPERATOR PROMPT THAT WILL NEVER
+008030*                             COME
+008040*----------------------------------------------------------------
+008050 9800-ABEND-INVALID-PARM.
+008060     DISPLAY 'LOOOPY0001E INVALID PARM OR PARMFILE INPUT NUMBER'
+008070     DISPLAY 'LOOOPY0002E JOB STEP TERMINATED - RESUBMIT'
+008080     CLOSE ARRAYOUT-FILE
+008090     CLOSE AUDITLOG-FILE
+008100     MOVE 16 TO RETURN-CODE
+008110     STOP RUN.
+008120 
+008130*----------------------------------------------------------------
+008140* 9810-ABEND-FILE-OPEN  -  ARRAYOUT-FILE COULD NOT BE OPENED -
+008150*                          FAIL THE STEP RATHER THAN ABEND
+008160*                          UNCONTROLLED ON THE FIRST WRITE
+008170*----------------------------------------------------------------
+008180 9810-ABEND-FILE-OPEN.
+008190     DISPLAY 'LOOOPY0003E ARRAYOUT-FILE OPEN FAILED, STATUS = '
+008200         LPY-ARRAYOUT-STATUS
+008210     MOVE 16 TO RETURN-CODE
+008220     STOP RUN.
+008230 
+008240*----------------------------------------------------------------
+008250* 9811-ABEND-AUDITLOG-OPEN  -  AUDITLOG-FILE COULD NOT BE OPENED -
+008260*                              FAIL THE STEP RATHER THAN ABEND
+008270*                              UNCONTROLLED ON THE FIRST WRITE
+008280*----------------------------------------------------------------
+008290 9811-ABEND-AUDITLOG-OPEN.
+008300     DISPLAY 'LOOOPY0007E AUDITLOG-FILE OPEN FAILED, STATUS = '
+008310         LPY-AUDITLOG-STATUS
+008320     CLOSE ARRAYOUT-FILE
+008330     MOVE 16 TO RETURN-CODE
+008340     STOP RUN.
+008350*----------------------------------------------------------------
+008360* 9812-ABEND-CKPT-OPEN  -  CKPT-FILE COULD NOT BE OPENED FOR
+008370*                          OUTPUT - FAIL THE STEP RATHER THAN
+008380*                          LOSE THE CHECKPOINT SILENTLY
+008390*----------------------------------------------------------------
+008400 9812-ABEND-CKPT-OPEN.
+008410     DISPLAY 'LOOOPY0010E CKPT-FILE OPEN FAILED, STATUS = '
+008420         LPY-CKPTFILE-STATUS
+008430     CLOSE ARRAYOUT-FILE
+008440     CLOSE AUDITLOG-FILE
+008450     MOVE 16 TO RETURN-CODE
+008460     STOP RUN.
+008470 
+008480*----------------------------------------------------------------
+008490* 9820-ABEND-OVERFLOW  -  AN ELEMENT ACCUMULATOR OVERFLOWED
+008500*                         DESPITE THE 6050 INNER-BOUND CLAMP -
+008510*                         FAIL THE STEP RATHER THAN WRITE A
+008520*                         SILENTLY TRUNCATED RESULT
+008530*----------------------------------------------------------------
+008540 9820-ABEND-OVERFLOW.
+008550     DISPLAY 'LOOOPY0008E ELEMENT ACCUMULATOR OVERFLOW FOR INPUT'
+008560         ' NUMBER ' LPY-INPUT-NUMBER
+008570     CLOSE ARRAYOUT-FILE
+008580     CLOSE AUDITLOG-FILE
+008590     MOVE 16 TO RETURN-CODE
+008600     STOP RUN.
+008610 
+008620 END PROGRAM looopy.
