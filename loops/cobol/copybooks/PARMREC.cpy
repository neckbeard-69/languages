@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000110* PARMREC  -  RECORD LAYOUT FOR THE LOOOPY PARAMETER FILE
+000120*             (LOGICAL FILE PARMFILE)
+000130*
+000140* ONE RECORD SUPPLIES THE INPUT NUMBER, OPTIONAL RANDOM SEED, AND
+000150* THE WORKLOAD SIZING OVERRIDES FOR AN UNATTENDED RUN.  ANY FIELD
+000160* LEFT ZERO IS TREATED AS NOT SUPPLIED AND THE BUILT-IN DEFAULT
+000170* OR THE JCL PARM VALUE IS USED INSTEAD.
+000180*----------------------------------------------------------------
+000190 01  PARM-FILE-RECORD.
+000200     05  PARM-INPUT-NUMBER           PIC 9(05).
+000210     05  PARM-SEED                   PIC 9(09).
+000220     05  PARM-OUTER-BOUND            PIC 9(05).
+000230     05  PARM-INNER-BOUND            PIC 9(05).
+000240     05  PARM-TABLE-SIZE             PIC 9(05).
+000250     05  FILLER                      PIC X(20).
