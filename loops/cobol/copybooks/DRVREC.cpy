@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------------
+000110* DRVREC   -  RECORD LAYOUT FOR THE LOOOPY BATCH-DRIVER CONTROL
+000120*             FILE (LOGICAL FILE DRVFILE)
+000130*
+000140* ONE RECORD PER INPUT-NUMBER TO BE PROCESSED IN THE JOB STEP.
+000150* DRV-SEED OF ZERO MEANS NO SEED IS SUPPLIED FOR THAT LINE.
+000160*----------------------------------------------------------------
+000170 01  DRV-FILE-RECORD.
+000180     05  DRV-INPUT-NUMBER            PIC 9(05).
+000190     05  DRV-SEED                    PIC 9(09).
+000200     05  FILLER                      PIC X(10).
