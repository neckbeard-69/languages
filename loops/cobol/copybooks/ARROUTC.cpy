@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000110* ARROUTC   -  RECORD LAYOUT FOR THE LOOOPY ARRAY OUTPUT FILE
+000120*             (LOGICAL FILE ARRAYOUT)
+000130*
+000140* ONE HEADER RECORD (ARO-HEADER-REC) IS WRITTEN AT THE START OF
+000150* EACH RUN, FOLLOWED BY ONE DETAIL RECORD (ARO-DETAIL-REC) FOR
+000160* EACH POPULATED SLOT OF THE ARRAY TABLE.  IN BATCH-DRIVER MODE
+000170* ONE HEADER/DETAIL GROUP IS WRITTEN PER INPUT-NUMBER PROCESSED.
+000180*----------------------------------------------------------------
+000190 01  ARRAYOUT-RECORD.
+000200     05  ARO-REC-TYPE                PIC X(01).
+000210         88  ARO-HEADER-REC              VALUE 'H'.
+000220         88  ARO-DETAIL-REC              VALUE 'D'.
+000230     05  ARO-RUN-TIMESTAMP           PIC X(26).
+000240     05  ARO-INPUT-NUMBER            PIC 9(05).
+000250     05  ARO-SEED                    PIC 9(09).
+000260     05  ARO-RANDOM-NUMBER           PIC 9(05).
+000270     05  ARO-ELEMENT-RESULT          PIC S9(10).
+000280     05  ARO-INDEX                   PIC 9(05).
+000290     05  ARO-ELEMENT-VALUE           PIC S9(10).
+000300     05  ARO-FILLER                  PIC X(10).
